@@ -1,17 +1,729 @@
-01  WS-AREA. 
-    05  WS-COUNT PIC 9(5) VALUE 0. 
-    05  WS-TABLE OCCURS 100 TIMES. 
-       10 WS-ITEM PIC X(80). 
-
-*--------------------------------------------------------------------
-* Correcting the Inserting items into the table 
-*--------------------------------------------------------------------
-       PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 100 
-           MOVE 'ITEM' WS-INDEX TO WS-ITEM(WS-INDEX) 
-           ADD 1 TO WS-COUNT 
-       END-PERFORM.
-
-       DISPLAY 'Items in Table:' WS-COUNT 
-       PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 100 
-           DISPLAY WS-ITEM(WS-INDEX) 
-       END-PERFORM.
\ No newline at end of file
+      *--------------------------------------------------------------
+      * PROGRAM-ID : ITMLOAD
+      * Builds WS-TABLE from the daily ITEMS-IN extract and reports
+      * on what was loaded.  Originally a demo snippet with a hard
+      * coded OCCURS-indexing bug; rebuilt into a real batch job.
+      * The companion program ITMINQ provides on-demand viewing and
+      * correction of a single table entry against the snapshot this
+      * job produces, run independently of this batch step.
+      *--------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ITMLOAD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITEMS-IN ASSIGN TO 'ITEMSIN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ITEMS-IN-STATUS.
+           SELECT EXCEPT-RPT ASSIGN TO 'EXCPTRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-RPT-STATUS.
+           SELECT PRINT-RPT ASSIGN TO 'PRINTRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-RPT-STATUS.
+           SELECT CHKPT-FILE ASSIGN TO 'CHKPTFIL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+      *--------------------------------------------------------------
+      * SNAPSHOT-IN and SNAPSHOT-OUT both point at the same external
+      * file, SNAPOUT: the reconciliation step reads the table this
+      * program saved on its own prior run, then rewrites it with
+      * today's table for tomorrow to read back the same way.  The two
+      * file-names are never open at the same time.
+      *--------------------------------------------------------------
+           SELECT SNAPSHOT-IN ASSIGN TO 'SNAPOUT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SNAPSHOT-IN-STATUS.
+           SELECT SNAPSHOT-OUT ASSIGN TO 'SNAPOUT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SNAPSHOT-OUT-STATUS.
+           SELECT RECON-RPT ASSIGN TO 'RECONRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-RPT-STATUS.
+           SELECT SORT-WORK ASSIGN TO 'SRTWORK'.
+           SELECT SRT-ITEMS-IN ASSIGN TO 'SRTITEMS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SRT-ITEMS-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO 'AUDITFIL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ITEMS-IN
+           RECORDING MODE IS F.
+       01  IR-ITEM-REC.
+           COPY ITEMREC REPLACING LEADING ==PREFIX== BY ==IR==.
+
+      *--------------------------------------------------------------
+      * ITEMS-IN is sorted into item-code order through SORT-WORK so
+      * WS-TABLE can be loaded, and later searched, in ascending key
+      * order.  SW-SEQ-NO carries each record's original position in
+      * ITEMS-IN as a minor sort key: the SORT statement makes no
+      * promise about the relative order of records that share an item
+      * code, and a restart re-sorting the same input needs today's
+      * resort to land in exactly the order the aborted run saw, or its
+      * "skip the first N already-processed records" logic skips the
+      * wrong records.
+      *--------------------------------------------------------------
+       SD  SORT-WORK.
+       01  SW-SORT-REC.
+           05  SW-ITEM.
+               COPY ITEMREC REPLACING LEADING ==PREFIX== BY ==SW==
+                                       ==05==         BY ==10==.
+           05  SW-SEQ-NO                    PIC 9(8).
+
+       FD  SRT-ITEMS-IN
+           RECORDING MODE IS F.
+       01  SI-ITEM-REC.
+           COPY ITEMREC REPLACING LEADING ==PREFIX== BY ==SI==.
+
+      *--------------------------------------------------------------
+      * Audit trail of every item loaded into WS-TABLE: one record per
+      * insert, naming the run date, job, table slot, and item so a
+      * later question like "was item X in the table on the 3rd" has
+      * an answer.  The file is opened for EXTEND, not OUTPUT, so each
+      * day's run appends to the trail instead of wiping out history.
+      *--------------------------------------------------------------
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AU-AUDIT-REC.
+           05  AU-RUN-DATE                  PIC 9(8).
+           05  AU-INDEX                     PIC 9(5).
+           05  AU-JOB-ID                    PIC X(8).
+           05  AU-ITEM.
+               COPY ITEMREC REPLACING LEADING ==PREFIX== BY ==AU==
+                                       ==05==         BY ==10==.
+
+       FD  EXCEPT-RPT
+           RECORDING MODE IS F.
+       01  ER-EXCEPT-REC                   PIC X(88).
+
+       FD  PRINT-RPT
+           RECORDING MODE IS F.
+       01  PR-PRINT-LINE                    PIC X(132).
+
+      *--------------------------------------------------------------
+      * Restart checkpoint: one detail record per item processed from
+      * ITEMS-IN, carrying the input records consumed so far, the
+      * table slot reached, and (for items that made it into the
+      * table) the item's own data.  A rerun after an abend replays
+      * these records to rebuild WS-TABLE in memory and to fast
+      * forward ITEMS-IN past everything already handled, rather than
+      * just remembering how far the job got.  A final completion
+      * record is written once the run finishes normally, so the next
+      * run can tell "abended mid-load" apart from "finished, nothing
+      * to resume" instead of always resuming just because the file is
+      * there.  When a run turns out to be a restart, this file is
+      * opened EXTEND rather than OUTPUT (see 1000-INITIALIZATION) so a
+      * second abend on the resumed run still has the first abend's
+      * history to replay from, instead of it being truncated away the
+      * moment the resume finishes reading it.
+      *--------------------------------------------------------------
+       FD  CHKPT-FILE
+           RECORDING MODE IS F.
+       01  CK-CHKPT-REC.
+           05  CK-REC-TYPE                  PIC X(1).
+               88  CK-DETAIL-RECORD                   VALUE 'D'.
+               88  CK-COMPLETE-RECORD                 VALUE 'C'.
+           05  CK-READ-COUNT                PIC 9(5).
+           05  CK-INDEX                     PIC 9(5).
+           05  CK-OVERFLOW-COUNT            PIC 9(5).
+           05  CK-HAS-ITEM                  PIC X(1).
+               88  CK-ITEM-PRESENT                    VALUE 'Y'.
+           05  CK-ITEM.
+               COPY ITEMREC REPLACING LEADING ==PREFIX== BY ==CK==
+                                       ==05==         BY ==10==.
+
+       FD  SNAPSHOT-IN
+           RECORDING MODE IS F.
+       01  SN-ITEM-REC.
+           COPY ITEMREC REPLACING LEADING ==PREFIX== BY ==SN==.
+
+       FD  SNAPSHOT-OUT
+           RECORDING MODE IS F.
+       01  SO-ITEM-REC.
+           COPY ITEMREC REPLACING LEADING ==PREFIX== BY ==SO==.
+
+       FD  RECON-RPT
+           RECORDING MODE IS F.
+       01  RR-RECON-REC                     PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-ITEMS-IN-STATUS           PIC X(2)  VALUE '00'.
+           05  WS-EXCEPT-RPT-STATUS         PIC X(2)  VALUE '00'.
+           05  WS-PRINT-RPT-STATUS          PIC X(2)  VALUE '00'.
+           05  WS-CHKPT-STATUS              PIC X(2)  VALUE '00'.
+           05  WS-SNAPSHOT-IN-STATUS        PIC X(2)  VALUE '00'.
+           05  WS-SNAPSHOT-OUT-STATUS       PIC X(2)  VALUE '00'.
+           05  WS-RECON-RPT-STATUS          PIC X(2)  VALUE '00'.
+           05  WS-SRT-ITEMS-STATUS          PIC X(2)  VALUE '00'.
+           05  WS-AUDIT-FILE-STATUS         PIC X(2)  VALUE '00'.
+
+       01  WS-JOB-CONTROLS.
+      *--------------------------------------------------------------
+      * Identifies which run produced an audit record.  Defaults to
+      * the program name; a production JCL step would override it via
+      * a PARM.
+      *--------------------------------------------------------------
+           05  WS-JOB-ID                    PIC X(8)  VALUE 'ITMLOAD'.
+
+       01  WS-SORT-CONTROLS.
+           05  WS-SORT-SEQ-NO                PIC 9(8)  VALUE 0.
+
+       01  WS-FLAGS.
+           05  WS-EOF-IN                    PIC X(1)  VALUE 'N'.
+               88  ITEMS-IN-EOF                      VALUE 'Y'.
+           05  WS-EOF-SORT-IN                PIC X(1)  VALUE 'N'.
+               88  SORT-ITEMS-IN-EOF                   VALUE 'Y'.
+           05  WS-EOF-CHKPT                 PIC X(1)  VALUE 'N'.
+               88  CHKPT-FILE-EOF                     VALUE 'Y'.
+           05  WS-EOF-SNAPSHOT-IN           PIC X(1)  VALUE 'N'.
+               88  SNAPSHOT-IN-EOF                    VALUE 'Y'.
+      *--------------------------------------------------------------
+      * Set when the checkpoint file read at startup ends with a
+      * completion record, meaning the prior run finished normally and
+      * there is nothing to resume - a leftover checkpoint file alone
+      * does not mean the prior run abended.
+      *--------------------------------------------------------------
+           05  WS-PRIOR-RUN-COMPLETE        PIC X(1)  VALUE 'N'.
+               88  PRIOR-RUN-COMPLETE                 VALUE 'Y'.
+
+       01  WS-CHECKPOINT-CONTROLS.
+      *--------------------------------------------------------------
+      * Set for the current item being checkpointed: 'Y' once it has
+      * actually been stored in WS-TABLE, 'N' when it went to the
+      * overflow report instead and there is no table row to save.
+      *--------------------------------------------------------------
+           05  WS-CHKPT-HAS-ITEM            PIC X(1)  VALUE 'N'.
+
+       01  WS-AREA.
+      *--------------------------------------------------------------
+      * WS-MAX-ITEMS is the real daily peak capacity the table is
+      * sized for, not an arbitrary fixed ceiling; WS-TABLE grows with
+      * WS-COUNT up to that peak.
+      *--------------------------------------------------------------
+           05  WS-MAX-ITEMS                 PIC 9(5)  VALUE 05000.
+           05  WS-COUNT                     PIC 9(5)  VALUE 0.
+           05  WS-INDEX                     PIC 9(5)  VALUE 0.
+           05  WS-OVERFLOW-COUNT            PIC 9(5)  VALUE 0.
+      *--------------------------------------------------------------
+      * Total ITEMS-IN records consumed so far, whether or not they
+      * fit into WS-TABLE.  A restart needs this, not just WS-INDEX,
+      * to skip exactly the input already handled - an overflowed
+      * item is read but never advances WS-INDEX.
+      *--------------------------------------------------------------
+           05  WS-READ-COUNT                PIC 9(5)  VALUE 0.
+      *--------------------------------------------------------------
+      * WS-TABLE is kept in ascending item-code order (ITEMS-IN is
+      * pre-sorted in 1050-SORT-ITEMS-IN) so a single code can be
+      * located with SEARCH ALL instead of a full linear scan.
+      *--------------------------------------------------------------
+           05  WS-TABLE OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-COUNT
+                   ASCENDING KEY IS WS-ITEM-CODE
+                   INDEXED BY WS-TBL-IDX.
+      *--------------------------------------------------------------
+      * WS-ITEM is a structured entry - item code, description,
+      * quantity, and status - rather than flat text, so individual
+      * fields can be pulled back out of WS-TABLE.
+      *--------------------------------------------------------------
+               10  WS-ITEM.
+                   COPY ITEMREC REPLACING LEADING ==PREFIX== BY ==WS==
+                                           ==05==         BY ==15==.
+
+       01  WS-EXCEPT-LINE.
+           05  WS-EXCEPT-SEQ                PIC 9(5).
+           05  FILLER                       PIC X(3)  VALUE ' - '.
+           05  WS-EXCEPT-ITEM                PIC X(80).
+
+      *--------------------------------------------------------------
+      * Fields for the paginated item manifest report.
+      *--------------------------------------------------------------
+       01  WS-REPORT-CONTROLS.
+           05  WS-RUN-DATE                  PIC 9(8).
+           05  WS-RUN-DATE-X REDEFINES WS-RUN-DATE.
+               10  WS-RUN-YYYY              PIC 9(4).
+               10  WS-RUN-MM                PIC 9(2).
+               10  WS-RUN-DD                PIC 9(2).
+           05  WS-PAGE-NO                   PIC 9(5)  VALUE 0.
+           05  WS-LINE-COUNT                PIC 9(3)  VALUE 99.
+           05  WS-LINES-PER-PAGE            PIC 9(3)  VALUE 020.
+
+       01  WS-RPT-HDR-LINE1.
+           05  FILLER                       PIC X(20) VALUE
+               'ITEM LISTING REPORT'.
+           05  FILLER                       PIC X(5)  VALUE 'DATE:'.
+           05  WS-H-MM                      PIC 99.
+           05  FILLER                       PIC X(1)  VALUE '/'.
+           05  WS-H-DD                      PIC 99.
+           05  FILLER                       PIC X(1)  VALUE '/'.
+           05  WS-H-YYYY                    PIC 9999.
+           05  FILLER                       PIC X(8)  VALUE
+               '   PAGE:'.
+           05  WS-H-PAGE-NO                 PIC ZZZZ9.
+           05  FILLER                       PIC X(62) VALUE SPACES.
+
+       01  WS-RPT-HDR-LINE2.
+           05  FILLER                       PIC X(10) VALUE 'CODE'.
+           05  FILLER                       PIC X(32) VALUE
+               'DESCRIPTION'.
+           05  FILLER                       PIC X(12) VALUE
+               'QUANTITY'.
+           05  FILLER                       PIC X(8)  VALUE
+               'STATUS'.
+           05  FILLER                       PIC X(70) VALUE SPACES.
+
+       01  WS-RPT-DETAIL-LINE.
+           05  WS-D-ITEM-CODE               PIC X(10).
+           05  FILLER                       PIC X(2)  VALUE SPACES.
+           05  WS-D-ITEM-DESC                PIC X(30).
+           05  FILLER                       PIC X(2)  VALUE SPACES.
+           05  WS-D-ITEM-QTY                PIC ZZZZZZ9.
+           05  FILLER                       PIC X(3)  VALUE SPACES.
+           05  WS-D-ITEM-STATUS              PIC X(1).
+           05  FILLER                       PIC X(8)  VALUE
+               '  ITEM #'.
+           05  WS-D-RUNNING-COUNT            PIC ZZZZ9.
+           05  FILLER                       PIC X(59) VALUE SPACES.
+
+      *--------------------------------------------------------------
+      * Reconciliation against yesterday's saved snapshot.
+      * WS-YEST-TABLE holds just the item codes yesterday carried, so
+      * today's WS-TABLE can be diffed against it for additions and
+      * drops before the count delta is reported.
+      *--------------------------------------------------------------
+       01  WS-YEST-AREA.
+           05  WS-YEST-COUNT                PIC 9(5)  VALUE 0.
+      *--------------------------------------------------------------
+      * Yesterday's snapshot is written from (already sorted)
+      * WS-TABLE, so it comes back in ascending code order too and
+      * can also be searched with SEARCH ALL.
+      *--------------------------------------------------------------
+           05  WS-YEST-TABLE OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-YEST-COUNT
+                   ASCENDING KEY IS WS-YEST-ITEM-CODE
+                   INDEXED BY WS-YEST-IDX.
+               10  WS-YEST-ITEM-CODE        PIC X(10).
+
+       01  WS-RECON-CONTROLS.
+           05  WS-RECON-INDEX               PIC 9(5)  VALUE 0.
+           05  WS-RECON-FOUND               PIC X(1)  VALUE 'N'.
+               88  RECON-ITEM-FOUND                   VALUE 'Y'.
+           05  WS-COUNT-DELTA                PIC S9(5) VALUE 0.
+
+       01  WS-RECON-EXCEPT-LINE.
+           05  WS-RECON-TYPE                PIC X(6).
+           05  FILLER                       PIC X(3)  VALUE ' - '.
+           05  WS-RECON-ITEM-CODE            PIC X(10).
+           05  FILLER                       PIC X(31) VALUE SPACES.
+
+       01  WS-RECON-DELTA-LINE.
+           05  FILLER                       PIC X(16) VALUE
+               'COUNT DELTA:   '.
+           05  WS-RECON-DELTA-OUT            PIC -(5)9.
+           05  FILLER                       PIC X(28) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-LOAD-TABLE
+           PERFORM 4000-RECONCILE-TABLE
+           PERFORM 9000-TERMINATION
+           STOP RUN.
+
+      *--------------------------------------------------------------
+      * EXCEPT-RPT and CHKPT-FILE are the two files this run itself
+      * writes to while the load loop is in progress, so whether they
+      * are opened OUTPUT (start clean) or EXTEND (keep what a prior,
+      * abended attempt at today's run already wrote) has to follow the
+      * same answer 1100-RESUME-FROM-CHECKPOINT works out: a completed
+      * prior run means today starts fresh, anything else means this is
+      * a restart and the in-flight history is still needed.
+      *--------------------------------------------------------------
+       1000-INITIALIZATION.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM 1050-SORT-ITEMS-IN
+           OPEN INPUT SRT-ITEMS-IN
+           IF WS-SRT-ITEMS-STATUS NOT = '00'
+               DISPLAY 'ITMLOAD: cannot open sorted items file, '
+                   'status ' WS-SRT-ITEMS-STATUS
+               STOP RUN
+           END-IF
+           PERFORM 1100-RESUME-FROM-CHECKPOINT
+           IF PRIOR-RUN-COMPLETE
+               OPEN OUTPUT EXCEPT-RPT
+           ELSE
+               OPEN EXTEND EXCEPT-RPT
+           END-IF
+           IF WS-EXCEPT-RPT-STATUS NOT = '00'
+               DISPLAY 'ITMLOAD: cannot open exception report, '
+                   'status ' WS-EXCEPT-RPT-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT PRINT-RPT
+           IF WS-PRINT-RPT-STATUS NOT = '00'
+               DISPLAY 'ITMLOAD: cannot open item listing report, '
+                   'status ' WS-PRINT-RPT-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT RECON-RPT
+           IF WS-RECON-RPT-STATUS NOT = '00'
+               DISPLAY 'ITMLOAD: cannot open reconciliation report, '
+                   'status ' WS-RECON-RPT-STATUS
+               STOP RUN
+           END-IF
+           IF PRIOR-RUN-COMPLETE
+               OPEN OUTPUT CHKPT-FILE
+           ELSE
+               OPEN EXTEND CHKPT-FILE
+           END-IF
+           IF WS-CHKPT-STATUS NOT = '00'
+               DISPLAY 'ITMLOAD: cannot open checkpoint file, '
+                   'status ' WS-CHKPT-STATUS
+               STOP RUN
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'ITMLOAD: cannot open audit trail file, '
+                   'status ' WS-AUDIT-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+      *--------------------------------------------------------------
+      * Pre-sort the daily extract into item-code order so WS-TABLE
+      * loads (and later searches) in ascending key order.  Numbering
+      * happens in the input procedure so the minor sort key
+      * (SW-SEQ-NO) reflects ITEMS-IN's original order, not the sorted
+      * order.
+      *--------------------------------------------------------------
+       1050-SORT-ITEMS-IN.
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-ITEM-CODE SW-SEQ-NO
+               INPUT PROCEDURE IS 1055-NUMBER-ITEMS-IN
+               GIVING SRT-ITEMS-IN.
+
+       1055-NUMBER-ITEMS-IN.
+           OPEN INPUT ITEMS-IN
+           IF WS-ITEMS-IN-STATUS NOT = '00'
+               DISPLAY 'ITMLOAD: cannot open items input file, '
+                   'status ' WS-ITEMS-IN-STATUS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL SORT-ITEMS-IN-EOF
+               READ ITEMS-IN
+                   AT END
+                       SET SORT-ITEMS-IN-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-SORT-SEQ-NO
+                       MOVE IR-ITEM-REC    TO SW-ITEM
+                       MOVE WS-SORT-SEQ-NO TO SW-SEQ-NO
+                       RELEASE SW-SORT-REC
+               END-READ
+           END-PERFORM
+           CLOSE ITEMS-IN.
+
+      *--------------------------------------------------------------
+      * If a checkpoint from a prior, abended run exists, replay it to
+      * rebuild WS-TABLE up to the last slot reached and to restore
+      * how many ITEMS-IN records had already been consumed, then fast
+      * forward ITEMS-IN past those, instead of reloading everything
+      * from scratch.  A checkpoint file that ends with a completion
+      * record belongs to a run that finished normally - that is not a
+      * restart condition, so its counters are discarded and today's
+      * load starts at the beginning.
+      *--------------------------------------------------------------
+       1100-RESUME-FROM-CHECKPOINT.
+           OPEN INPUT CHKPT-FILE
+           IF WS-CHKPT-STATUS = '00'
+               PERFORM UNTIL CHKPT-FILE-EOF
+                   READ CHKPT-FILE
+                       AT END
+                           SET CHKPT-FILE-EOF TO TRUE
+                       NOT AT END
+                           EVALUATE TRUE
+                               WHEN CK-COMPLETE-RECORD
+                                   SET PRIOR-RUN-COMPLETE TO TRUE
+                               WHEN CK-DETAIL-RECORD
+                                   MOVE CK-READ-COUNT TO WS-READ-COUNT
+                                   MOVE CK-INDEX      TO WS-INDEX
+                                   MOVE CK-INDEX      TO WS-COUNT
+                                   MOVE CK-OVERFLOW-COUNT
+                                       TO WS-OVERFLOW-COUNT
+                                   IF CK-ITEM-PRESENT
+                                       MOVE CK-ITEM
+                                           TO WS-ITEM(WS-INDEX)
+                                   END-IF
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+               CLOSE CHKPT-FILE
+               IF PRIOR-RUN-COMPLETE
+                   MOVE 0 TO WS-READ-COUNT
+                   MOVE 0 TO WS-INDEX
+                   MOVE 0 TO WS-COUNT
+                   MOVE 0 TO WS-OVERFLOW-COUNT
+               ELSE
+                   IF WS-READ-COUNT > 0
+                       DISPLAY 'Resuming after ' WS-READ-COUNT
+                           ' input record(s) already processed, '
+                           'table holds ' WS-INDEX ' entries'
+                       PERFORM 1200-SKIP-PROCESSED-INPUT
+                   END-IF
+               END-IF
+           END-IF.
+
+       1200-SKIP-PROCESSED-INPUT.
+           PERFORM WS-READ-COUNT TIMES
+               READ SRT-ITEMS-IN
+                   AT END
+                       SET ITEMS-IN-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+      *--------------------------------------------------------------
+      * Load WS-TABLE from the real ITEMS-IN extract.
+      *--------------------------------------------------------------
+       2000-LOAD-TABLE.
+           PERFORM UNTIL ITEMS-IN-EOF
+               READ SRT-ITEMS-IN
+                   AT END
+                       SET ITEMS-IN-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-READ-COUNT
+                       PERFORM 2100-INSERT-ITEM
+               END-READ
+           END-PERFORM.
+
+       2100-INSERT-ITEM.
+      *--------------------------------------------------------------
+      * Bounds check: once WS-TABLE capacity is reached, the item is
+      * reported as overflow instead of silently being dropped.
+      *--------------------------------------------------------------
+           IF WS-INDEX < WS-MAX-ITEMS
+               ADD 1 TO WS-INDEX
+               MOVE SI-ITEM-REC TO WS-ITEM(WS-INDEX)
+               ADD 1 TO WS-COUNT
+               PERFORM 2400-WRITE-AUDIT-RECORD
+               MOVE 'Y' TO WS-CHKPT-HAS-ITEM
+           ELSE
+               PERFORM 2200-WRITE-OVERFLOW
+               MOVE 'N' TO WS-CHKPT-HAS-ITEM
+           END-IF
+           PERFORM 2300-WRITE-CHECKPOINT.
+
+      *--------------------------------------------------------------
+      * EXCEPT-RPT is opened EXTEND rather than OUTPUT whenever today's
+      * run is a restart (see 1000-INITIALIZATION), so the lines this
+      * paragraph wrote before an earlier abend are still sitting in
+      * the file - WS-OVERFLOW-COUNT is restored from the checkpoint on
+      * resume (1100-RESUME-FROM-CHECKPOINT) purely so WS-EXCEPT-SEQ
+      * keeps numbering from where the aborted run left off instead of
+      * restarting at 1 and duplicating sequence numbers already on the
+      * report.
+      *--------------------------------------------------------------
+       2200-WRITE-OVERFLOW.
+           ADD 1 TO WS-OVERFLOW-COUNT
+           MOVE WS-OVERFLOW-COUNT TO WS-EXCEPT-SEQ
+           MOVE SI-ITEM-REC TO WS-EXCEPT-ITEM
+           MOVE WS-EXCEPT-LINE TO ER-EXCEPT-REC
+           WRITE ER-EXCEPT-REC.
+
+      *--------------------------------------------------------------
+      * One checkpoint record per input record processed, so a rerun
+      * can restore both how far it got and what it had already put
+      * in the table.  CK-ITEM only needs to carry the item's data when
+      * it actually landed in WS-TABLE (CK-ITEM-PRESENT) - an
+      * overflowed item never occupies a table slot to restore, and its
+      * own record is already preserved on disk in EXCEPT-RPT, which a
+      * restart reopens EXTEND instead of regenerating from here.
+      *--------------------------------------------------------------
+       2300-WRITE-CHECKPOINT.
+           MOVE 'D' TO CK-REC-TYPE
+           MOVE WS-READ-COUNT      TO CK-READ-COUNT
+           MOVE WS-INDEX           TO CK-INDEX
+           MOVE WS-OVERFLOW-COUNT  TO CK-OVERFLOW-COUNT
+           MOVE WS-CHKPT-HAS-ITEM TO CK-HAS-ITEM
+           IF CK-ITEM-PRESENT
+               MOVE WS-ITEM(WS-INDEX) TO CK-ITEM
+           ELSE
+               MOVE SPACES TO CK-ITEM
+           END-IF
+           WRITE CK-CHKPT-REC.
+
+      *--------------------------------------------------------------
+      * Marks a normal end of job so the next run's startup logic
+      * knows there is nothing to resume, even though the checkpoint
+      * file itself is still sitting on disk.
+      *--------------------------------------------------------------
+       2500-WRITE-CHECKPOINT-COMPLETE.
+           MOVE 'C' TO CK-REC-TYPE
+           MOVE WS-READ-COUNT      TO CK-READ-COUNT
+           MOVE WS-INDEX           TO CK-INDEX
+           MOVE WS-OVERFLOW-COUNT  TO CK-OVERFLOW-COUNT
+           MOVE 'N' TO CK-HAS-ITEM
+           MOVE SPACES TO CK-ITEM
+           WRITE CK-CHKPT-REC.
+
+      *--------------------------------------------------------------
+      * Record what was loaded, when, at which slot, and by which run
+      * so "was item X in the table on the 3rd" has an answer.
+      *--------------------------------------------------------------
+       2400-WRITE-AUDIT-RECORD.
+           MOVE WS-RUN-DATE              TO AU-RUN-DATE
+           MOVE WS-INDEX                 TO AU-INDEX
+           MOVE WS-JOB-ID                TO AU-JOB-ID
+           MOVE WS-ITEM-CODE(WS-INDEX)   TO AU-ITEM-CODE
+           MOVE WS-ITEM-DESC(WS-INDEX)   TO AU-ITEM-DESC
+           MOVE WS-ITEM-QTY(WS-INDEX)    TO AU-ITEM-QTY
+           MOVE WS-ITEM-STATUS(WS-INDEX) TO AU-ITEM-STATUS
+           WRITE AU-AUDIT-REC.
+
+      *--------------------------------------------------------------
+      * Print the paginated item manifest from WS-TABLE instead of
+      * DISPLAYing it to the job log.
+      *--------------------------------------------------------------
+       3000-PRINT-REPORT.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-COUNT
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   PERFORM 3100-PRINT-PAGE-HEADER
+               END-IF
+               PERFORM 3200-PRINT-DETAIL-LINE
+           END-PERFORM.
+
+       3100-PRINT-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-RUN-MM   TO WS-H-MM
+           MOVE WS-RUN-DD   TO WS-H-DD
+           MOVE WS-RUN-YYYY TO WS-H-YYYY
+           MOVE WS-PAGE-NO  TO WS-H-PAGE-NO
+           IF WS-PAGE-NO > 1
+               WRITE PR-PRINT-LINE FROM WS-RPT-HDR-LINE1
+                   AFTER ADVANCING PAGE
+           ELSE
+               WRITE PR-PRINT-LINE FROM WS-RPT-HDR-LINE1
+           END-IF
+           WRITE PR-PRINT-LINE FROM WS-RPT-HDR-LINE2
+           MOVE 0 TO WS-LINE-COUNT.
+
+       3200-PRINT-DETAIL-LINE.
+           MOVE WS-ITEM-CODE(WS-INDEX)   TO WS-D-ITEM-CODE
+           MOVE WS-ITEM-DESC(WS-INDEX)   TO WS-D-ITEM-DESC
+           MOVE WS-ITEM-QTY(WS-INDEX)    TO WS-D-ITEM-QTY
+           MOVE WS-ITEM-STATUS(WS-INDEX) TO WS-D-ITEM-STATUS
+           MOVE WS-INDEX                 TO WS-D-RUNNING-COUNT
+           WRITE PR-PRINT-LINE FROM WS-RPT-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+      *--------------------------------------------------------------
+      * Diff today's freshly loaded WS-TABLE against yesterday's
+      * saved snapshot and report additions, drops, and the count
+      * delta, then save today's table as tomorrow's snapshot.
+      *--------------------------------------------------------------
+       4000-RECONCILE-TABLE.
+           PERFORM 4100-LOAD-YESTERDAY-SNAPSHOT
+           PERFORM 4200-FIND-DROPPED-ITEMS
+           PERFORM 4300-FIND-ADDED-ITEMS
+           PERFORM 4400-WRITE-COUNT-DELTA
+           PERFORM 4500-SAVE-TODAY-SNAPSHOT.
+
+       4100-LOAD-YESTERDAY-SNAPSHOT.
+           OPEN INPUT SNAPSHOT-IN
+           IF WS-SNAPSHOT-IN-STATUS = '00'
+               PERFORM UNTIL SNAPSHOT-IN-EOF
+                   READ SNAPSHOT-IN
+                       AT END
+                           SET SNAPSHOT-IN-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-YEST-COUNT
+                           MOVE SN-ITEM-CODE
+                               TO WS-YEST-ITEM-CODE(WS-YEST-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE SNAPSHOT-IN
+           END-IF.
+
+      *--------------------------------------------------------------
+      * WS-TABLE is in ascending code order, so presence of a single
+      * yesterday's code is a SEARCH ALL instead of walking the whole
+      * table.
+      *--------------------------------------------------------------
+       4200-FIND-DROPPED-ITEMS.
+           PERFORM VARYING WS-RECON-INDEX FROM 1 BY 1
+                   UNTIL WS-RECON-INDEX > WS-YEST-COUNT
+               SET WS-RECON-FOUND TO 'N'
+               SET WS-TBL-IDX TO 1
+               SEARCH ALL WS-TABLE
+                   WHEN WS-ITEM-CODE(WS-TBL-IDX) =
+                           WS-YEST-ITEM-CODE(WS-RECON-INDEX)
+                       SET RECON-ITEM-FOUND TO TRUE
+               END-SEARCH
+               IF NOT RECON-ITEM-FOUND
+                   MOVE 'DROP  '    TO WS-RECON-TYPE
+                   MOVE WS-YEST-ITEM-CODE(WS-RECON-INDEX)
+                       TO WS-RECON-ITEM-CODE
+                   MOVE WS-RECON-EXCEPT-LINE TO RR-RECON-REC
+                   WRITE RR-RECON-REC
+               END-IF
+           END-PERFORM.
+
+      *--------------------------------------------------------------
+      * WS-YEST-TABLE comes from a snapshot of an already-sorted
+      * WS-TABLE, so it too is in ascending code order and supports
+      * SEARCH ALL.
+      *--------------------------------------------------------------
+       4300-FIND-ADDED-ITEMS.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-COUNT
+               SET WS-RECON-FOUND TO 'N'
+               SET WS-YEST-IDX TO 1
+               SEARCH ALL WS-YEST-TABLE
+                   WHEN WS-YEST-ITEM-CODE(WS-YEST-IDX) =
+                           WS-ITEM-CODE(WS-INDEX)
+                       SET RECON-ITEM-FOUND TO TRUE
+               END-SEARCH
+               IF NOT RECON-ITEM-FOUND
+                   MOVE 'ADD   '    TO WS-RECON-TYPE
+                   MOVE WS-ITEM-CODE(WS-INDEX) TO WS-RECON-ITEM-CODE
+                   MOVE WS-RECON-EXCEPT-LINE TO RR-RECON-REC
+                   WRITE RR-RECON-REC
+               END-IF
+           END-PERFORM.
+
+       4400-WRITE-COUNT-DELTA.
+           COMPUTE WS-COUNT-DELTA = WS-COUNT - WS-YEST-COUNT
+           MOVE WS-COUNT-DELTA TO WS-RECON-DELTA-OUT
+           MOVE WS-RECON-DELTA-LINE TO RR-RECON-REC
+           WRITE RR-RECON-REC.
+
+       4500-SAVE-TODAY-SNAPSHOT.
+           OPEN OUTPUT SNAPSHOT-OUT
+           IF WS-SNAPSHOT-OUT-STATUS NOT = '00'
+               DISPLAY 'ITMLOAD: cannot open today''s snapshot file, '
+                   'status ' WS-SNAPSHOT-OUT-STATUS
+               STOP RUN
+           END-IF
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-COUNT
+               MOVE WS-ITEM(WS-INDEX) TO SO-ITEM-REC
+               WRITE SO-ITEM-REC
+           END-PERFORM
+           CLOSE SNAPSHOT-OUT.
+
+       9000-TERMINATION.
+           PERFORM 3000-PRINT-REPORT
+           PERFORM 2500-WRITE-CHECKPOINT-COMPLETE
+           CLOSE SRT-ITEMS-IN
+           CLOSE EXCEPT-RPT
+           CLOSE PRINT-RPT
+           CLOSE CHKPT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE RECON-RPT
+           DISPLAY 'Items in Table:' WS-COUNT
+           IF WS-OVERFLOW-COUNT > 0
+               DISPLAY 'WARNING: ' WS-OVERFLOW-COUNT
+                   ' item(s) exceeded table capacity - see EXCPTRPT'
+           END-IF.
