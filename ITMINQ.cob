@@ -0,0 +1,203 @@
+      *--------------------------------------------------------------
+      * PROGRAM-ID : ITMINQ
+      * On-demand companion to ITMLOAD: lets an operator look up a
+      * single item by table slot or item code and correct it, against
+      * the item table extract ITMLOAD just produced, without waiting
+      * for tomorrow's overnight run.  Run as its own transaction -
+      * it is never called from ITMLOAD's batch procedure division, so
+      * a scheduled ITMLOAD run never waits on console input.
+      *--------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ITMINQ.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLE-EXTRACT ASSIGN TO 'SNAPOUT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABLE-EXTRACT
+           RECORDING MODE IS F.
+       01  TE-ITEM-REC.
+           COPY ITEMREC REPLACING LEADING ==PREFIX== BY ==TE==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXTRACT-STATUS                PIC X(2)  VALUE '00'.
+
+       01  WS-FLAGS.
+           05  WS-EOF-EXTRACT               PIC X(1)  VALUE 'N'.
+               88  EXTRACT-EOF                        VALUE 'Y'.
+           05  WS-TABLE-CHANGED              PIC X(1)  VALUE 'N'.
+               88  TABLE-WAS-CHANGED                  VALUE 'Y'.
+
+       01  WS-AREA.
+           05  WS-MAX-ITEMS                 PIC 9(5)  VALUE 05000.
+           05  WS-COUNT                     PIC 9(5)  VALUE 0.
+           05  WS-INDEX                     PIC 9(5)  VALUE 0.
+      *--------------------------------------------------------------
+      * Kept in the same ascending item-code order as ITMLOAD's
+      * WS-TABLE so a code lookup can use SEARCH ALL here too.
+      *--------------------------------------------------------------
+           05  WS-TABLE OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-COUNT
+                   ASCENDING KEY IS WS-ITEM-CODE
+                   INDEXED BY WS-TBL-IDX.
+               10  WS-ITEM.
+                   COPY ITEMREC REPLACING LEADING ==PREFIX== BY ==WS==
+                                           ==05==         BY ==15==.
+
+       01  WS-ONLINE-CONTROLS.
+           05  WS-SCR-KEY                   PIC X(10).
+           05  WS-LOOKUP-INDEX               PIC 9(5)  VALUE 0.
+           05  WS-LOOKUP-FOUND               PIC X(1)  VALUE 'N'.
+               88  ITEM-LOOKUP-FOUND                  VALUE 'Y'.
+           05  WS-SCR-ITEM-CODE              PIC X(10).
+           05  WS-SCR-ITEM-DESC              PIC X(30).
+           05  WS-SCR-ITEM-QTY               PIC 9(7).
+           05  WS-SCR-ITEM-STATUS            PIC X(1).
+
+       SCREEN SECTION.
+       01  SCR-KEY-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1  VALUE 'ITEM TABLE INQUIRY/MAINTENANCE'.
+           05  LINE 3  COLUMN 1  VALUE
+               'Enter table slot or item code (END to exit):'.
+           05  LINE 3  COLUMN 48 PIC X(10) USING WS-SCR-KEY.
+
+       01  SCR-ITEM-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1  VALUE 'ITEM TABLE INQUIRY/MAINTENANCE'.
+           05  LINE 3  COLUMN 1  VALUE 'Code:       '.
+           05  LINE 3  COLUMN 14 PIC X(10) FROM WS-SCR-ITEM-CODE.
+           05  LINE 4  COLUMN 1  VALUE 'Description:'.
+           05  LINE 4  COLUMN 14 PIC X(30) USING WS-SCR-ITEM-DESC.
+           05  LINE 5  COLUMN 1  VALUE 'Quantity:   '.
+           05  LINE 5  COLUMN 14 PIC 9(7) USING WS-SCR-ITEM-QTY.
+           05  LINE 6  COLUMN 1  VALUE 'Status:     '.
+           05  LINE 6  COLUMN 14 PIC X(1) USING WS-SCR-ITEM-STATUS.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-LOAD-TABLE-EXTRACT
+           PERFORM 2000-INQUIRY-LOOP
+           IF TABLE-WAS-CHANGED
+               PERFORM 3000-REWRITE-TABLE-EXTRACT
+           END-IF
+           STOP RUN.
+
+      *--------------------------------------------------------------
+      * Bring today's item table extract into memory so a slot or
+      * code lookup doesn't have to re-read the file for every key the
+      * operator enters.
+      *--------------------------------------------------------------
+       1000-LOAD-TABLE-EXTRACT.
+           OPEN INPUT TABLE-EXTRACT
+           IF WS-EXTRACT-STATUS NOT = '00'
+               DISPLAY 'ITMINQ: cannot open item table extract, '
+                   'status ' WS-EXTRACT-STATUS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL EXTRACT-EOF
+               READ TABLE-EXTRACT
+                   AT END
+                       SET EXTRACT-EOF TO TRUE
+                   NOT AT END
+                       IF WS-INDEX < WS-MAX-ITEMS
+                           ADD 1 TO WS-INDEX
+                           ADD 1 TO WS-COUNT
+                           MOVE TE-ITEM-REC TO WS-ITEM(WS-INDEX)
+                       ELSE
+                           DISPLAY 'ITMINQ: item table extract exceeds '
+                               WS-MAX-ITEMS
+                               ' entries - remaining rows ignored'
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TABLE-EXTRACT.
+
+       2000-INQUIRY-LOOP.
+           MOVE SPACES TO WS-SCR-KEY
+           PERFORM UNTIL WS-SCR-KEY = 'END'
+               DISPLAY SCR-KEY-SCREEN
+               ACCEPT SCR-KEY-SCREEN
+               IF WS-SCR-KEY NOT = 'END'
+                   PERFORM 2100-LOOKUP-ITEM
+                   IF ITEM-LOOKUP-FOUND
+                       PERFORM 2200-MAINTAIN-ITEM
+                   ELSE
+                       DISPLAY 'Item not found: ' WS-SCR-KEY
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *--------------------------------------------------------------
+      * Locate the entry by table slot (a numeric key) or by item code
+      * (a SEARCH ALL against the same ascending-key order ITMLOAD
+      * keeps the table in).  The screen leaves an operator's short
+      * entry (e.g. "5") right-padded with spaces in the full PIC X(10)
+      * field, and IS NUMERIC is false for an alphanumeric item with
+      * any non-digit position, so the class test runs against the
+      * trimmed key rather than the raw field; FUNCTION NUMVAL then
+      * turns that trimmed text into the slot number without requiring
+      * the operator to zero-pad it out to ten digits.
+      *--------------------------------------------------------------
+       2100-LOOKUP-ITEM.
+           SET WS-LOOKUP-FOUND TO 'N'
+           IF FUNCTION TRIM(WS-SCR-KEY) IS NUMERIC
+               COMPUTE WS-LOOKUP-INDEX = FUNCTION NUMVAL(WS-SCR-KEY)
+               IF WS-LOOKUP-INDEX > 0 AND WS-LOOKUP-INDEX <= WS-COUNT
+                   SET ITEM-LOOKUP-FOUND TO TRUE
+               ELSE
+                   MOVE 0 TO WS-LOOKUP-INDEX
+               END-IF
+           ELSE
+               SET WS-TBL-IDX TO 1
+               SEARCH ALL WS-TABLE
+                   WHEN WS-ITEM-CODE(WS-TBL-IDX) = WS-SCR-KEY
+                       SET WS-LOOKUP-INDEX TO WS-TBL-IDX
+                       SET ITEM-LOOKUP-FOUND TO TRUE
+               END-SEARCH
+           END-IF.
+
+      *--------------------------------------------------------------
+      * Item code isn't offered for correction here - the table is
+      * kept in ascending code order for SEARCH ALL, and changing the
+      * key in place would desync that order.  Corrected entries are
+      * written back to the extract so the next job that consumes it
+      * (tomorrow's reconciliation) sees the fix.
+      *--------------------------------------------------------------
+       2200-MAINTAIN-ITEM.
+           MOVE WS-ITEM-CODE(WS-LOOKUP-INDEX)
+               TO WS-SCR-ITEM-CODE
+           MOVE WS-ITEM-DESC(WS-LOOKUP-INDEX)
+               TO WS-SCR-ITEM-DESC
+           MOVE WS-ITEM-QTY(WS-LOOKUP-INDEX)
+               TO WS-SCR-ITEM-QTY
+           MOVE WS-ITEM-STATUS(WS-LOOKUP-INDEX)
+               TO WS-SCR-ITEM-STATUS
+           DISPLAY SCR-ITEM-SCREEN
+           ACCEPT SCR-ITEM-SCREEN
+           MOVE WS-SCR-ITEM-DESC
+               TO WS-ITEM-DESC(WS-LOOKUP-INDEX)
+           MOVE WS-SCR-ITEM-QTY
+               TO WS-ITEM-QTY(WS-LOOKUP-INDEX)
+           MOVE WS-SCR-ITEM-STATUS
+               TO WS-ITEM-STATUS(WS-LOOKUP-INDEX)
+           SET TABLE-WAS-CHANGED TO TRUE.
+
+       3000-REWRITE-TABLE-EXTRACT.
+           OPEN OUTPUT TABLE-EXTRACT
+           IF WS-EXTRACT-STATUS NOT = '00'
+               DISPLAY 'ITMINQ: cannot rewrite item table extract, '
+                   'status ' WS-EXTRACT-STATUS
+               STOP RUN
+           END-IF
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-COUNT
+               MOVE WS-ITEM(WS-INDEX) TO TE-ITEM-REC
+               WRITE TE-ITEM-REC
+           END-PERFORM
+           CLOSE TABLE-EXTRACT.
