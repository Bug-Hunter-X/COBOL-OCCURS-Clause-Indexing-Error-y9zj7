@@ -0,0 +1,15 @@
+      *--------------------------------------------------------------
+      * ITEMREC - shared item record layout.
+      * Included under both the ITEMS-IN record and a WS-TABLE entry,
+      * so COPY ... REPLACING supplies the field prefix (IR-/WS-) and,
+      * for the WS-TABLE copy, bumps the level number one deeper since
+      * it nests under an intermediate group item there.
+      *--------------------------------------------------------------
+           05  PREFIX-ITEM-CODE             PIC X(10).
+           05  PREFIX-ITEM-DESC             PIC X(30).
+           05  PREFIX-ITEM-QTY              PIC 9(7).
+           05  PREFIX-ITEM-STATUS           PIC X(1).
+               88  PREFIX-STATUS-ACTIVE          VALUE 'A'.
+               88  PREFIX-STATUS-HOLD            VALUE 'H'.
+               88  PREFIX-STATUS-CANCELLED       VALUE 'C'.
+           05  FILLER                        PIC X(32).
